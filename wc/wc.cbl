@@ -8,56 +8,148 @@ environment division.
       select inputfile assign to inputfilename
         organization is line sequential.
 
+      select reportFile assign to reportFileName
+        organization is line sequential.
+
 data division.
   file section.
     fd inputfile record is varying 0 to 200 depending on inputLineLength.
     01 inputLine pic x(200).
 
+    fd reportFile.
+    01 reportFileRecord pic x(298).
+
   working-storage section.
     01 commandLineParsing.
       02 argumentCount pic 9999.
-      02 argumentValue pic x(100).
+      02 argumentValue pic x(256).
       02 argumentIndex pic 9999.
   
     01 currentFileCounters.
       02 byteCount              pic 9(06).
       02 wordCount              pic 9(06).
       02 lineCount              pic 9(06).
+      02 longestLineLength      pic 9(06).
+
+    01 totalCounters.
+      02 totalByteCount         pic 9(06).
+      02 totalWordCount         pic 9(06).
+      02 totalLineCount         pic 9(06).
+      02 totalLongestLineLength pic 9(06).
       
     01 scratchVariables.
       02 inputLineLength        pic 9(06).
       02 inputLinePointer       pic 9(03).
       02 inputWord              pic X(200).
+      02 tabCharacter           pic X(1) value X"09".
     
+    01 countDisplay pic ZZZZZZZ9.
+
     01 outputRecord.
-      02 outputLineCount      pic ZZZZZZZ9.
-      02 outputWordCount      pic ZZZZZZZ9.
-      02 outputByteCount      pic ZZZZZZZ9.
+      02 outputLineCount      pic X(8).
+      02 outputWordCount      pic X(8).
+      02 outputByteCount      pic X(8).
+      02 outputLongestLine    pic X(8).
       02 filler               pic X value space.
-      02 inputFileName        pic X(80).
+      02 emptyFileMarker      pic X(8).
+      02 filler               pic X value space.
+      02 inputFileName        pic X(256).
     
     01 inputFileStatus        pic 9 value 0.
       88 endOfInput value 1.
 
+    01 fileArgumentCount pic 9999 value 0.
+
+    01 selectedCounters.
+      02 showLineCount pic 9 value 1.
+        88 displayLineCount value 1.
+      02 showWordCount pic 9 value 1.
+        88 displayWordCount value 1.
+      02 showByteCount pic 9 value 1.
+        88 displayByteCount value 1.
+      02 showLongestLine pic 9 value 0.
+        88 displayLongestLine value 1.
+      02 summaryMode pic 9 value 0.
+        88 summaryOnlyMode value 1.
+      02 counterFlagGiven pic 9 value 0.
+        88 anyCounterFlagGiven value 1.
+
+    01 reportFileName pic X(80).
+    01 outputFileArgIndex pic 9999 value 0.
+    01 reportDestination pic 9 value 0.
+      88 reportToFile value 1.
+
 procedure division.
 
 main.
+  move zero to totalCounters
   accept argumentCount from argument-number
+  perform parseCommandLineFlags
+  if reportToFile
+    open output reportFile
+  end-if
   perform varying argumentIndex from 1 by 1 until argumentIndex > argumentCount
     display argumentIndex upon argument-number
-    accept inputFileName from argument-value    
-    perform parseFile
+    accept argumentValue from argument-value
+    if argumentIndex not = outputFileArgIndex
+    and argumentValue(1:1) not = '-'
+      move argumentValue to inputFileName
+      perform parseFile
+      add 1 to fileArgumentCount
+    end-if
   end-perform.
-  if argumentCount > 1
-    move 2 to lineCount
-    move 3 to wordCount
-    move 12 to byteCount
-    move "total" to inputFileName
+  if fileArgumentCount > 1 or summaryOnlyMode
+    move totalLineCount to lineCount
+    move totalWordCount to wordCount
+    move totalByteCount to byteCount
+    move totalLongestLineLength to longestLineLength
+    if fileArgumentCount > 1
+      move "total" to inputFileName
+    end-if
     perform outputOneRecord
   end-if
+  if reportToFile
+    close reportFile
+  end-if
   goback
   .
-  
+
+parseCommandLineFlags.
+  perform varying argumentIndex from 1 by 1 until argumentIndex > argumentCount
+    display argumentIndex upon argument-number
+    accept argumentValue from argument-value
+    if argumentValue(1:1) = '-'
+      perform applyCommandLineFlag
+    end-if
+  end-perform
+  .
+
+applyCommandLineFlag.
+  evaluate argumentValue
+    when '-l'
+    when '-w'
+    when '-c'
+    when '-L'
+      if not anyCounterFlagGiven
+        move 0 to showLineCount showWordCount showByteCount
+        set anyCounterFlagGiven to true
+      end-if
+  end-evaluate
+  evaluate argumentValue
+    when '-l' set displayLineCount to true
+    when '-w' set displayWordCount to true
+    when '-c' set displayByteCount to true
+    when '-L' set displayLongestLine to true
+    when '-s' set summaryOnlyMode to true
+    when '-o'
+      add 1 to argumentIndex
+      move argumentIndex to outputFileArgIndex
+      display argumentIndex upon argument-number
+      accept reportFileName from argument-value
+      set reportToFile to true
+  end-evaluate
+  .
+
 parseFile.
   open input inputFile
   move zero to currentFileCounters
@@ -67,7 +159,15 @@ parseFile.
     at end set endOfInput to true
     not at end perform parseLine
   end-perform.
-  perform outputOneRecord
+  if not summaryOnlyMode
+    perform outputOneRecord
+  end-if
+  add lineCount to totalLineCount
+  add wordCount to totalWordCount
+  add byteCount to totalByteCount
+  if longestLineLength > totalLongestLineLength
+    move longestLineLength to totalLongestLineLength
+  end-if
   close inputFile
   .
 
@@ -79,6 +179,9 @@ parseLine.
 
 countLines.
   add 1 to lineCount
+  if inputLineLength > longestLineLength
+    move inputLineLength to longestLineLength
+  end-if
   .
   
 countBytes.
@@ -89,8 +192,8 @@ countBytes.
 countWords.
   move 1 to inputLinePointer
   perform until inputLinePointer > inputLineLength
-    unstring inputLine delimited by all spaces 
-      into inputWord 
+    unstring inputLine delimited by all spaces or all tabCharacter
+      into inputWord
       with pointer inputLinePointer
     end-unstring
     if not inputWord = spaces 
@@ -100,8 +203,39 @@ countWords.
   .
 
 outputOneRecord.
-  move byteCount to outputByteCount
-  move wordCount to outputWordCount
-  move lineCount to outputLineCount
-  display function trim(outputRecord, trailing)
+  if displayByteCount
+    move byteCount to countDisplay
+    move countDisplay to outputByteCount
+  else
+    move spaces to outputByteCount
+  end-if
+  if displayWordCount
+    move wordCount to countDisplay
+    move countDisplay to outputWordCount
+  else
+    move spaces to outputWordCount
+  end-if
+  if displayLineCount
+    move lineCount to countDisplay
+    move countDisplay to outputLineCount
+  else
+    move spaces to outputLineCount
+  end-if
+  if displayLongestLine
+    move longestLineLength to countDisplay
+    move countDisplay to outputLongestLine
+  else
+    move spaces to outputLongestLine
+  end-if
+  if byteCount = zero
+    move '(empty)' to emptyFileMarker
+  else
+    move spaces to emptyFileMarker
+  end-if
+  if reportToFile
+    move outputRecord to reportFileRecord
+    write reportFileRecord
+  else
+    display function trim(outputRecord, trailing)
+  end-if
   .
