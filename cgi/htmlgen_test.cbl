@@ -4,74 +4,244 @@ identification division.
 data division.
 
   working-storage section.
-    01 htmlOutput   pic x(1000).
-    01 expected     pic x(1000).
+    01 htmlOutput   pic x(8000).
+    01 expected     pic x(8000).
     01 tagName      pic x(100).
     01 textContent  pic x(100).
+    01 attributeName  pic x(100).
+    01 attributeValue pic x(100).
+    01 overflowFlag pic 9.
+
+    01 doc.
+      02 docOutputBuffer pic x(8000).
+      02 docOutputBufferPointer pic 9(5).
+      02 docIndentLevel pic 9(4).
+      02 docTagOpenPending pic 9.
+      02 docVoidElementPending pic 9.
+      02 docOutputOverflow pic 9.
+      02 docPrettyPrint pic 9.
+      02 docNestingOverflow pic 9.
+        88 docNestingHasOverflowed value 1.
+      02 docOpenTagNamesTable.
+        03 docOpenTagNames pic x(100) occurs 500 times.
+
+    01 secondDoc.
+      02 secondDocOutputBuffer pic x(8000).
+      02 secondDocOutputBufferPointer pic 9(5).
+      02 secondDocIndentLevel pic 9(4).
+      02 secondDocTagOpenPending pic 9.
+      02 secondDocVoidElementPending pic 9.
+      02 secondDocOutputOverflow pic 9.
+      02 secondDocPrettyPrint pic 9.
+      02 secondDocNestingOverflow pic 9.
+        88 secondDocNestingHasOverflowed value 1.
+      02 secondDocOpenTagNamesTable.
+        03 secondDocOpenTagNames pic x(100) occurs 500 times.
 
 procedure division.
 
 
 empty-p.
-  call "htmlgen-initialize" 
+  call "htmlgen-initialize" using doc
   move spaces to tagName.
   move "p" to tagName.
-  call "htmlgen-start-element" using by content tagName
-  call "htmlgen-end-element" 
+  call "htmlgen-start-element" using doc, by content tagName
+  call "htmlgen-end-element" using doc
   move "<p></p>" to expected
   perform htmlgenTest
   .
 
 empty-div.
-  call "htmlgen-initialize" 
+  call "htmlgen-initialize" using doc
   move spaces to tagName
   move "div" to tagName
-  call "htmlgen-start-element" using by content tagName
-  call "htmlgen-end-element"
+  call "htmlgen-start-element" using doc, by content tagName
+  call "htmlgen-end-element" using doc
   move "<div></div>" to expected
   perform htmlgenTest
   .
   
 paragraph-with-text.
-  call "htmlgen-initialize" 
+  call "htmlgen-initialize" using doc
   move spaces to tagName
   move "p" to tagName
-  call "htmlgen-start-element" using by content tagName
+  call "htmlgen-start-element" using doc, by content tagName
   
   move spaces to textContent. 
   move "ciao" to textContent.
-  call "htmlgen-add-text-content" using by content textContent
-  call "htmlgen-end-element"
+  call "htmlgen-add-text-content" using doc, by content textContent
+  call "htmlgen-end-element" using doc
   
   move "<p>ciao</p>" to expected
   perform htmlgenTest
   .
   
-*>nested-elements.
-*>  call "htmlgen-initialize" 
-*>  move spaces to tagName
-*>  move "div" to tagName
-*>  call "htmlgen-start-element" using by content tagName
-*>
-*>  move spaces to tagName
-*>  move "p" to tagName
-*>  call "htmlgen-start-element" using by content tagName
-*>  
-*>  call "htmlgen-end-element"
-*>  call "htmlgen-end-element"
-*>  
-*>  move "<div><p></p></div>" to expected
-*>  perform htmlgenTest
-*>  .
-*>  
-end-test-suite.  
+paragraph-with-attribute.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "p" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to attributeName
+  move "class" to attributeName
+  move spaces to attributeValue
+  move "greeting" to attributeValue
+  call "htmlgen-add-attribute" using doc, by content attributeName, by content attributeValue
+  call "htmlgen-end-element" using doc
+
+  move '<p class="greeting"></p>' to expected
+  perform htmlgenTest
+  .
+
+void-element.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "div" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to tagName
+  move "br" to tagName
+  call "htmlgen-add-void-element" using doc, by content tagName
+
+  call "htmlgen-end-element" using doc
+
+  move "<div><br/></div>" to expected
+  perform htmlgenTest
+  .
+
+nested-elements.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "div" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to tagName
+  move "p" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  call "htmlgen-end-element" using doc
+  call "htmlgen-end-element" using doc
+
+  move "<div><p></p></div>" to expected
+  perform htmlgenTest
+  .
+
+two-documents-interleaved.
+  call "htmlgen-initialize" using doc
+  call "htmlgen-initialize" using secondDoc
+
+  move spaces to tagName
+  move "p" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to tagName
+  move "div" to tagName
+  call "htmlgen-start-element" using secondDoc, by content tagName
+
+  call "htmlgen-end-element" using doc
+  call "htmlgen-end-element" using secondDoc
+
+  call "htmlgen-tostring" using doc, htmlOutput
+  move "<p></p>" to expected
+  if htmlOutput = expected
+    display "." with no advancing
+  else
+    display "E"
+    display "Expected --" function trim(expected) "--"
+    display "But was  --" function trim(htmlOutput) "--"
+  end-if
+
+  call "htmlgen-tostring" using secondDoc, htmlOutput
+  move "<div></div>" to expected
+  if htmlOutput = expected
+    display "." with no advancing
+  else
+    display "E"
+    display "Expected --" function trim(expected) "--"
+    display "But was  --" function trim(htmlOutput) "--"
+  end-if
+  .
+
+pretty-printed-nesting.
+  call "htmlgen-initialize" using doc
+  call "htmlgen-enable-pretty-print" using doc
+  move spaces to tagName
+  move "div" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to tagName
+  move "p" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  call "htmlgen-end-element" using doc
+  call "htmlgen-end-element" using doc
+
+  string "<div>" x"0A" "  <p>" x"0A" "  </p>" x"0A" "</div>"
+    into expected
+  perform htmlgenTest
+  .
+
+comment-is-added.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "div" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to textContent
+  move "note" to textContent
+  call "htmlgen-add-comment" using doc, by content textContent
+
+  call "htmlgen-end-element" using doc
+
+  move "<div><!--note--></div>" to expected
+  perform htmlgenTest
+  .
+
+overflow-is-detected.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "p" to tagName
+  call "htmlgen-start-element" using doc, by content tagName
+
+  move spaces to textContent
+  move all "x" to textContent
+  perform 100 times
+    call "htmlgen-add-text-content" using doc, by content textContent
+  end-perform
+
+  call "htmlgen-has-overflowed" using doc, overflowFlag
+  if overflowFlag = 1
+    display "." with no advancing
+  else
+    display "E"
+    display "Expected htmlgen-has-overflowed to report an overflow"
+  end-if
+  .
+
+nesting-overflow-is-detected.
+  call "htmlgen-initialize" using doc
+  move spaces to tagName
+  move "p" to tagName
+  perform 501 times
+    call "htmlgen-start-element" using doc, by content tagName
+  end-perform
+
+  if docNestingHasOverflowed
+    display "." with no advancing
+  else
+    display "E"
+    display "Expected nesting past 500 levels to be flagged as overflowed"
+  end-if
+  .
+
+end-test-suite.
   display spaces
   goback
   .
 
 
 htmlgenTest.
-  call "htmlgen-tostring" using htmlOutput
+  call "htmlgen-tostring" using doc, htmlOutput
   if htmlOutput = expected
     display "." with no advancing
   else
