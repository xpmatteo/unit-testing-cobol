@@ -3,57 +3,232 @@ identification division.
 
 data division.
   working-storage section.
-    01 outputBuffer pic x(1000).
-    01 outputBufferPointer pic 9(4).
-    01 indentLevel pic 9(4).
-    01 openTagNamesTable.
-      02 openTagNames pic x(100) occurs 100 times.
+    01 textContentLength pic 9(4).
+    01 textContentPointer pic 9(4).
+    01 textContentChar pic x(1).
+    01 textContentTrimmed pic x(100).
+
+    01 indentDepth pic 9(4).
 
   linkage section.
-    01 outputBufferArgument pic x(1000).
+    01 documentHandle.
+      02 hOutputBuffer pic x(8000).
+      02 hOutputBufferPointer pic 9(5).
+      02 hIndentLevel pic 9(4).
+      02 hTagOpenPending pic 9.
+        88 hTagIsOpenPending value 1.
+      02 hVoidElementPending pic 9.
+        88 hIsVoidElementPending value 1.
+      02 hOutputOverflow pic 9.
+        88 hOutputHasOverflowed value 1.
+      02 hPrettyPrint pic 9.
+        88 hPrettyPrintEnabled value 1.
+      02 hNestingOverflow pic 9.
+        88 hNestingHasOverflowed value 1.
+      02 hOpenTagNamesTable.
+        03 hOpenTagNames pic x(100) occurs 500 times.
+
+    01 outputBufferArgument pic x(8000).
     01 tagNameArgument pic x(100).
     01 textContentArgument pic x(100).
+    01 attributeNameArgument pic x(100).
+    01 attributeValueArgument pic x(100).
+    01 overflowFlagArgument pic 9.
 
 
 procedure division.
 
-  entry "htmlgen-initialize"
-    move 0 to indentLevel
-    move 1 to outputBufferPointer
-    move spaces to outputBuffer
+  entry "htmlgen-initialize" using by reference documentHandle
+    move 0 to hIndentLevel
+    move 1 to hOutputBufferPointer
+    move spaces to hOutputBuffer
+    move 0 to hTagOpenPending
+    move 0 to hVoidElementPending
+    move 0 to hOutputOverflow
+    move 0 to hPrettyPrint
+    move 0 to hNestingOverflow
     goback.
 
-  entry "htmlgen-start-element" using by content tagNameArgument
-    add 1 to indentLevel
-    move tagNameArgument to openTagNames(indentLevel)
-    string 
-      "<" 
-        openTagNames(indentLevel) delimited by space 
-      ">" 
-      into outputBuffer
-      with pointer outputBufferPointer
+  entry "htmlgen-enable-pretty-print" using by reference documentHandle
+    set hPrettyPrintEnabled to true
     goback.
 
-  entry "htmlgen-tostring" using outputBufferArgument
-    move outputBuffer to outputBufferArgument
+  entry "htmlgen-add-void-element" using by reference documentHandle,
+      by content tagNameArgument
+    perform closePendingTag
+    if hPrettyPrintEnabled
+      move hIndentLevel to indentDepth
+      perform appendNewlineAndIndent
+    end-if
+    string
+      "<"
+        tagNameArgument delimited by space
+      into hOutputBuffer
+      with pointer hOutputBufferPointer
+      on overflow set hOutputHasOverflowed to true
+    end-string
+    set hTagIsOpenPending to true
+    set hIsVoidElementPending to true
     goback.
 
-  entry "htmlgen-end-element"
+  entry "htmlgen-start-element" using by reference documentHandle,
+      by content tagNameArgument
+    perform closePendingTag
+    if hPrettyPrintEnabled
+      move hIndentLevel to indentDepth
+      perform appendNewlineAndIndent
+    end-if
+    add 1 to hIndentLevel
+    if hIndentLevel > 500
+      set hNestingHasOverflowed to true
+      move 500 to hIndentLevel
+    end-if
+    move tagNameArgument to hOpenTagNames(hIndentLevel)
     string
-      "</" 
-      openTagNames(indentLevel) delimited by space 
-      ">"
-      into outputBuffer
-      with pointer outputBufferPointer
-    subtract 1 from indentLevel
+      "<"
+        hOpenTagNames(hIndentLevel) delimited by space
+      into hOutputBuffer
+      with pointer hOutputBufferPointer
+      on overflow set hOutputHasOverflowed to true
+    end-string
+    set hTagIsOpenPending to true
+    goback.
+
+  entry "htmlgen-add-attribute" using by reference documentHandle,
+      by content attributeNameArgument,
+      by content attributeValueArgument
+    if hTagIsOpenPending
+      string
+        " " delimited by size
+        function trim(attributeNameArgument) delimited by size
+        '="' delimited by size
+        function trim(attributeValueArgument) delimited by size
+        '"' delimited by size
+        into hOutputBuffer
+        with pointer hOutputBufferPointer
+        on overflow set hOutputHasOverflowed to true
+      end-string
+    end-if
+    goback.
+
+  entry "htmlgen-tostring" using by reference documentHandle,
+      outputBufferArgument
+    perform closePendingTag
+    move hOutputBuffer to outputBufferArgument
     goback.
 
-  entry "htmlgen-add-text-content" using by content textContentArgument
+  entry "htmlgen-end-element" using by reference documentHandle
+    perform closePendingTag
+    if hIndentLevel < 1
+      set hNestingHasOverflowed to true
+    else
+      if hPrettyPrintEnabled
+        compute indentDepth = hIndentLevel - 1
+        perform appendNewlineAndIndent
+      end-if
+      string
+        "</"
+        hOpenTagNames(hIndentLevel) delimited by space
+        ">"
+        into hOutputBuffer
+        with pointer hOutputBufferPointer
+        on overflow set hOutputHasOverflowed to true
+      end-string
+      subtract 1 from hIndentLevel
+    end-if
+    goback.
+
+  entry "htmlgen-add-comment" using by reference documentHandle,
+      by content textContentArgument
+    perform closePendingTag
+    if hPrettyPrintEnabled
+      move hIndentLevel to indentDepth
+      perform appendNewlineAndIndent
+    end-if
     string
-      textContentArgument delimited by space
-      into outputBuffer
-      with pointer outputBufferPointer
+      "<!--" delimited by size
+      function trim(textContentArgument) delimited by size
+      "-->" delimited by size
+      into hOutputBuffer
+      with pointer hOutputBufferPointer
+      on overflow set hOutputHasOverflowed to true
+    end-string
+    goback.
+
+  entry "htmlgen-has-overflowed" using by reference documentHandle,
+      overflowFlagArgument
+    if hOutputHasOverflowed
+      move 1 to overflowFlagArgument
+    else
+      move 0 to overflowFlagArgument
+    end-if
     goback.
 
+  entry "htmlgen-add-text-content" using by reference documentHandle,
+      by content textContentArgument
+    perform closePendingTag
+    move function trim(textContentArgument) to textContentTrimmed
+    move function length(function trim(textContentTrimmed)) to textContentLength
+    perform varying textContentPointer from 1 by 1
+      until textContentPointer > textContentLength
+      move textContentTrimmed(textContentPointer:1) to textContentChar
+      evaluate textContentChar
+        when "&"
+          string "&amp;" into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+        when "<"
+          string "&lt;" into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+        when ">"
+          string "&gt;" into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+        when '"'
+          string "&quot;" into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+        when "'"
+          string "&#39;" into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+        when other
+          string textContentChar into hOutputBuffer with pointer hOutputBufferPointer
+            on overflow set hOutputHasOverflowed to true
+          end-string
+      end-evaluate
+    end-perform
+    goback.
+
+
+  goback.
+
+appendNewlineAndIndent.
+  if hOutputBufferPointer > 1
+    string x"0A" into hOutputBuffer with pointer hOutputBufferPointer
+      on overflow set hOutputHasOverflowed to true
+    end-string
+  end-if
+  perform indentDepth times
+    string "  " into hOutputBuffer with pointer hOutputBufferPointer
+      on overflow set hOutputHasOverflowed to true
+    end-string
+  end-perform
+  .
 
-  goback.
\ No newline at end of file
+closePendingTag.
+  if hTagIsOpenPending
+    if hIsVoidElementPending
+      string "/>" into hOutputBuffer with pointer hOutputBufferPointer
+        on overflow set hOutputHasOverflowed to true
+      end-string
+      move 0 to hVoidElementPending
+    else
+      string ">" into hOutputBuffer with pointer hOutputBufferPointer
+        on overflow set hOutputHasOverflowed to true
+      end-string
+    end-if
+    move 0 to hTagOpenPending
+  end-if
+  .
