@@ -8,7 +8,20 @@ ENVIRONMENT DIVISION.
       SELECT InputFile ASSIGN TO inputFileName
       ORGANIZATION IS LINE SEQUENTIAL.
 
-      SELECT SumFile ASSIGN TO outputFileName.
+      SELECT SumFile ASSIGN TO outputFileName
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS sumFileStatus.
+
+      SELECT ControlFile ASSIGN TO controlFileName
+      ORGANIZATION IS LINE SEQUENTIAL.
+
+      SELECT CheckpointFile ASSIGN TO checkpointFileName
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS checkpointFileStatus.
+
+      SELECT TempSumFile ASSIGN TO tempOutputFileName
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS tempSumFileStatus.
 
 DATA DIVISION.
   FILE SECTION.
@@ -18,10 +31,32 @@ DATA DIVISION.
     01 inputFileRecord PIC X(200).
 
     FD SumFile.
-    01 SumFileRecord.
-      02 currentNumber PIC 9999.
-      02 separator     PIC X.
-      02 runningSum    PIC 9999.
+    01 SumFileRecord PIC X(100).
+
+    FD ControlFile
+    RECORD IS VARYING IN SIZE DEPENDING ON controlLineLength.
+    01 controlFileRecord PIC X(200).
+
+    FD CheckpointFile.
+    01 checkpointRecord.
+      02 checkpointLineNumber      PIC 9(9).
+      02 checkpointSeparator       PIC X.
+      02 checkpointRunningSum      PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 checkpointSeparator2      PIC X.
+      02 checkpointDetailCount     PIC 9(9).
+      02 checkpointSeparator3      PIC X.
+      02 checkpointRejectedCount   PIC 9(9).
+      02 checkpointSeparator4      PIC X.
+      02 checkpointMax             PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 checkpointSeparator5      PIC X.
+      02 checkpointMin             PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 checkpointSeparator6      PIC X.
+      02 checkpointSeenFirst       PIC 9.
+      02 checkpointSeparator7      PIC X.
+      02 checkpointOutputLineCount PIC 9(9).
+
+    FD TempSumFile.
+    01 tempSumFileRecord PIC X(100).
 
   WORKING-STORAGE SECTION.
     01 inputLineLength PIC 999.
@@ -29,6 +64,80 @@ DATA DIVISION.
     01 outputFileName PIC X(100).
     01 inputFileStatus PIC 9 VALUE 0.
       88 endOfInputFile VALUE 1.
+    01 runningSumOverflow PIC 9 VALUE 0.
+      88 runningSumHasOverflowed VALUE 1.
+    01 detailRecordCount PIC 9(9) VALUE 0.
+    01 inputLineNumber PIC 9(9) VALUE 0.
+    01 rejectedLineCount PIC 9(9) VALUE 0.
+    01 lineIsValid PIC 9 VALUE 0.
+      88 lineIsNumeric VALUE 1.
+    01 seenFirstValue PIC 9 VALUE 0.
+      88 hasSeenFirstValue VALUE 1.
+
+    01 processingMode PIC X(4) VALUE SPACES.
+      88 isListMode VALUE 'LIST'.
+    01 controlFileName PIC X(100).
+    01 controlLineLength PIC 999.
+    01 controlFileStatus PIC 9 VALUE 0.
+      88 endOfControlFile VALUE 1.
+
+    01 outputFormat PIC X(4) VALUE SPACES.
+      88 isCsvFormat VALUE 'CSV'.
+
+    01 restartMode PIC X(7) VALUE SPACES.
+      88 isRestartMode VALUE 'RESTART'.
+    01 checkpointFileName PIC X(104).
+    01 checkpointInterval PIC 9(9) VALUE 1000.
+    01 checkpointIntervalArg PIC X(9) VALUE SPACES.
+    01 restartLineNumber PIC 9(9) VALUE 0.
+    01 outputLineCount PIC 9(9) VALUE 0.
+    01 tempOutputFileName PIC X(108).
+    01 copiedLineCount PIC 9(9) VALUE 0.
+    01 copyFileStatus PIC 9 VALUE 0.
+      88 endOfCopySource VALUE 1.
+    01 sumFileStatus PIC XX VALUE "00".
+    01 checkpointFileStatus PIC XX VALUE "00".
+    01 tempSumFileStatus PIC XX VALUE "00".
+
+    01 controlBreakMode PIC X(5) VALUE SPACES.
+      88 isControlBreakMode VALUE 'BREAK'.
+    01 amountField PIC X(200).
+    01 amountFieldLength PIC 999.
+    01 currentBatchId PIC X(20).
+    01 previousBatchId PIC X(20) VALUE SPACES.
+    01 batchSubtotal PIC S9(9) VALUE 0.
+    01 batchSeen PIC 9 VALUE 0.
+      88 hasSeenBatch VALUE 1.
+
+    01 SumFileDetailLine.
+      02 currentNumber   PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 separator       PIC X.
+      02 runningSum      PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 separator2       PIC X.
+      02 runningAverage  PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+      02 separator3       PIC X.
+      02 runningMax      PIC S9(9) SIGN IS LEADING SEPARATE.
+      02 separator4       PIC X.
+      02 runningMin      PIC S9(9) SIGN IS LEADING SEPARATE.
+    01 SumFileTrailerLine.
+      02 trailerMarker      PIC X(7).
+      02 trailerSeparator1  PIC X.
+      02 trailerRecordCount PIC 9(9).
+      02 trailerSeparator2  PIC X.
+      02 trailerGrandTotal  PIC S9(9) SIGN IS LEADING SEPARATE.
+    01 SumFileSubtotalLine.
+      02 subtotalMarker    PIC X(8).
+      02 subtotalSeparator1 PIC X.
+      02 subtotalBatchId   PIC X(20).
+      02 subtotalSeparator2 PIC X.
+      02 subtotalAmount    PIC S9(9) SIGN IS LEADING SEPARATE.
+    01 SumFileCsvLine PIC X(100).
+    01 csvEditedAmount1 PIC -(9)9.
+    01 csvEditedAmount2 PIC -(9)9.
+    01 csvEditedAmount3 PIC -(9)9.
+    01 csvEditedAmount4 PIC -(9)9.
+    01 csvEditedAverage PIC -(7)9.99.
+    01 csvEditedCount PIC Z(8)9.
 
 
 PROCEDURE DIVISION.
@@ -36,22 +145,344 @@ PROCEDURE DIVISION.
 Main.
   ACCEPT inputFileName FROM ARGUMENT-VALUE.
   ACCEPT outputFileName FROM ARGUMENT-VALUE.
-  MOVE ' ' TO separator
-  MOVE 0 to runningSum
+  ACCEPT processingMode FROM ARGUMENT-VALUE.
+  ACCEPT outputFormat FROM ARGUMENT-VALUE.
+  ACCEPT restartMode FROM ARGUMENT-VALUE.
+  ACCEPT controlBreakMode FROM ARGUMENT-VALUE.
+  ACCEPT checkpointIntervalArg FROM ARGUMENT-VALUE.
+
+  IF checkpointIntervalArg NOT = SPACES THEN
+    COMPUTE checkpointInterval = FUNCTION NUMVAL(checkpointIntervalArg)
+  END-IF.
+
+  IF isListMode THEN
+    MOVE inputFileName TO controlFileName
+    PERFORM ProcessControlFile
+  ELSE
+    PERFORM ProcessOneFile
+  END-IF.
+
+  GOBACK.
+
+ProcessControlFile.
+  OPEN INPUT ControlFile.
+  PERFORM UNTIL endOfControlFile
+    READ ControlFile
+      AT END SET endOfControlFile TO TRUE
+      NOT AT END
+        UNSTRING controlFileRecord(1:controlLineLength) DELIMITED BY ','
+          INTO inputFileName, outputFileName
+        PERFORM ProcessOneFile
+    END-READ
+  END-PERFORM.
+  CLOSE ControlFile.
+
+ProcessOneFile.
+  MOVE 0 TO runningSum
+  MOVE 0 TO inputFileStatus
+  MOVE 0 TO runningSumOverflow
+  MOVE 0 TO detailRecordCount
+  MOVE 0 TO inputLineNumber
+  MOVE 0 TO rejectedLineCount
+  MOVE 0 TO seenFirstValue
+  MOVE 0 TO batchSeen
+  MOVE 0 TO batchSubtotal
+  MOVE 0 TO restartLineNumber
+  MOVE 0 TO outputLineCount
+  MOVE SPACES TO previousBatchId
+  MOVE ' ' TO separator separator2 separator3 separator4
+
+  DISPLAY "SUM-FILE: job started " FUNCTION CURRENT-DATE(1:14)
+    " input=" FUNCTION TRIM(inputFileName)
+    " output=" FUNCTION TRIM(outputFileName)
+
+  STRING FUNCTION TRIM(outputFileName) DELIMITED BY SIZE
+    ".ckpt" DELIMITED BY SIZE
+    INTO checkpointFileName
 
   OPEN INPUT InputFile.
-  OPEN OUTPUT SumFile.
+
+  IF isRestartMode THEN
+    PERFORM ReadCheckpoint
+    PERFORM SkipToRestartPoint
+    PERFORM ReconcileOutputFile
+    OPEN EXTEND SumFile
+  ELSE
+    OPEN OUTPUT SumFile
+  END-IF.
 
   PERFORM UNTIL endOfInputFile
     READ InputFile
       AT END SET endOfInputFile TO TRUE
       NOT AT END
-        MOVE inputFileRecord(1:inputLineLength) TO currentNumber
-        ADD currentNumber TO runningSum
-        WRITE SumFileRecord BEFORE ADVANCING 1 LINE
+        ADD 1 TO inputLineNumber
+        PERFORM SplitInputLine
+        PERFORM ValidateInputLine
+        IF lineIsNumeric THEN
+          IF isControlBreakMode THEN
+            IF hasSeenBatch AND currentBatchId NOT = previousBatchId THEN
+              PERFORM WriteSubtotalRecord
+              MOVE 0 TO batchSubtotal
+            END-IF
+            SET hasSeenBatch TO TRUE
+            MOVE currentBatchId TO previousBatchId
+          END-IF
+          COMPUTE currentNumber = FUNCTION NUMVAL(amountField(1:amountFieldLength))
+          ADD currentNumber TO runningSum
+            ON SIZE ERROR
+              SET runningSumHasOverflowed TO TRUE
+              DISPLAY "SUM-FILE: runningSum overflowed PIC 9(9)"
+          END-ADD
+          ADD currentNumber TO batchSubtotal
+          ADD 1 TO detailRecordCount
+          IF hasSeenFirstValue THEN
+            IF currentNumber > runningMax THEN
+              MOVE currentNumber TO runningMax
+            END-IF
+            IF currentNumber < runningMin THEN
+              MOVE currentNumber TO runningMin
+            END-IF
+          ELSE
+            MOVE currentNumber TO runningMax
+            MOVE currentNumber TO runningMin
+            SET hasSeenFirstValue TO TRUE
+          END-IF
+          COMPUTE runningAverage ROUNDED = runningSum / detailRecordCount
+          PERFORM WriteDetailRecord
+          IF FUNCTION MOD(detailRecordCount, checkpointInterval) = 0 THEN
+            PERFORM WriteCheckpoint
+          END-IF
+        ELSE
+          ADD 1 TO rejectedLineCount
+          DISPLAY "SUM-FILE: rejected non-numeric line " inputLineNumber
+            ": " inputFileRecord(1:inputLineLength)
+        END-IF
     END-READ
   END-PERFORM.
 
+  IF isControlBreakMode AND hasSeenBatch THEN
+    PERFORM WriteSubtotalRecord
+  END-IF
+
+  MOVE 'TRAILER' TO trailerMarker
+  MOVE ' ' TO trailerSeparator1 trailerSeparator2
+  MOVE detailRecordCount TO trailerRecordCount
+  MOVE runningSum TO trailerGrandTotal
+  PERFORM WriteTrailerRecord.
+
+  IF runningSumHasOverflowed THEN
+    DISPLAY "SUM-FILE: WARNING - runningSum overflowed during this run, totals are unreliable"
+  END-IF
+
+  IF rejectedLineCount > 0 THEN
+    DISPLAY "SUM-FILE: " rejectedLineCount " line(s) rejected as non-numeric"
+  END-IF
+
+  DISPLAY "SUM-FILE: job ended " FUNCTION CURRENT-DATE(1:14)
+    " lines read=" inputLineNumber
+    " final runningSum=" runningSum
+
   CLOSE InputFile.
   CLOSE SumFile.
-  GOBACK.
+
+SplitInputLine.
+  IF isControlBreakMode THEN
+    MOVE SPACES TO currentBatchId
+    MOVE SPACES TO amountField
+    UNSTRING inputFileRecord(1:inputLineLength) DELIMITED BY ','
+      INTO currentBatchId, amountField
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(amountField)) TO amountFieldLength
+    IF amountFieldLength = 0 THEN
+      MOVE 1 TO amountFieldLength
+    END-IF
+  ELSE
+    MOVE SPACES TO amountField
+    IF inputLineLength > 0 THEN
+      MOVE inputFileRecord(1:inputLineLength) TO amountField
+    END-IF
+    MOVE inputLineLength TO amountFieldLength
+    IF amountFieldLength = 0 THEN
+      MOVE 1 TO amountFieldLength
+    END-IF
+  END-IF.
+
+ValidateInputLine.
+  MOVE 0 TO lineIsValid
+  IF amountField(1:1) = '-' AND amountFieldLength > 1 THEN
+    IF amountField(2:amountFieldLength - 1) IS NUMERIC THEN
+      SET lineIsNumeric TO TRUE
+    END-IF
+  ELSE
+    IF amountField(1:amountFieldLength) IS NUMERIC THEN
+      SET lineIsNumeric TO TRUE
+    END-IF
+  END-IF.
+
+WriteDetailRecord.
+  IF isCsvFormat THEN
+    MOVE SPACES TO SumFileCsvLine
+    MOVE currentNumber  TO csvEditedAmount1
+    MOVE runningSum     TO csvEditedAmount2
+    MOVE runningAverage TO csvEditedAverage
+    MOVE runningMax     TO csvEditedAmount3
+    MOVE runningMin     TO csvEditedAmount4
+    STRING
+      FUNCTION TRIM(csvEditedAmount1) DELIMITED BY SIZE
+      ','                             DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAmount2) DELIMITED BY SIZE
+      ','                             DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAverage) DELIMITED BY SIZE
+      ','                             DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAmount3) DELIMITED BY SIZE
+      ','                             DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAmount4) DELIMITED BY SIZE
+      INTO SumFileCsvLine
+    END-STRING
+    MOVE SumFileCsvLine TO SumFileRecord
+  ELSE
+    MOVE SumFileDetailLine TO SumFileRecord
+  END-IF
+  WRITE SumFileRecord
+  ADD 1 TO outputLineCount.
+
+WriteTrailerRecord.
+  IF isCsvFormat THEN
+    MOVE SPACES TO SumFileCsvLine
+    MOVE trailerRecordCount TO csvEditedCount
+    MOVE trailerGrandTotal  TO csvEditedAmount1
+    STRING
+      trailerMarker                     DELIMITED BY SPACE
+      ','                               DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedCount)     DELIMITED BY SIZE
+      ','                               DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAmount1)   DELIMITED BY SIZE
+      INTO SumFileCsvLine
+    END-STRING
+    MOVE SumFileCsvLine TO SumFileRecord
+  ELSE
+    MOVE SumFileTrailerLine TO SumFileRecord
+  END-IF
+  WRITE SumFileRecord
+  ADD 1 TO outputLineCount.
+
+WriteSubtotalRecord.
+  IF isCsvFormat THEN
+    MOVE SPACES TO SumFileCsvLine
+    MOVE batchSubtotal TO csvEditedAmount1
+    STRING
+      'SUBTOTAL'                      DELIMITED BY SIZE
+      ','                              DELIMITED BY SIZE
+      FUNCTION TRIM(previousBatchId)   DELIMITED BY SIZE
+      ','                              DELIMITED BY SIZE
+      FUNCTION TRIM(csvEditedAmount1)  DELIMITED BY SIZE
+      INTO SumFileCsvLine
+    END-STRING
+    MOVE SumFileCsvLine TO SumFileRecord
+  ELSE
+    MOVE 'SUBTOTAL' TO subtotalMarker
+    MOVE ' ' TO subtotalSeparator1 subtotalSeparator2
+    MOVE previousBatchId TO subtotalBatchId
+    MOVE batchSubtotal TO subtotalAmount
+    MOVE SumFileSubtotalLine TO SumFileRecord
+  END-IF
+  WRITE SumFileRecord
+  ADD 1 TO outputLineCount.
+
+WriteCheckpoint.
+  OPEN OUTPUT CheckpointFile.
+  MOVE inputLineNumber TO checkpointLineNumber
+  MOVE ' ' TO checkpointSeparator checkpointSeparator2 checkpointSeparator3
+    checkpointSeparator4 checkpointSeparator5 checkpointSeparator6
+    checkpointSeparator7
+  MOVE runningSum TO checkpointRunningSum
+  MOVE detailRecordCount TO checkpointDetailCount
+  MOVE rejectedLineCount TO checkpointRejectedCount
+  MOVE runningMax TO checkpointMax
+  MOVE runningMin TO checkpointMin
+  MOVE seenFirstValue TO checkpointSeenFirst
+  MOVE outputLineCount TO checkpointOutputLineCount
+  WRITE checkpointRecord.
+  CLOSE CheckpointFile.
+
+ReadCheckpoint.
+  OPEN INPUT CheckpointFile.
+  IF checkpointFileStatus = "00" THEN
+    READ CheckpointFile
+      NOT AT END
+        MOVE checkpointLineNumber TO restartLineNumber
+        MOVE checkpointRunningSum TO runningSum
+        MOVE checkpointDetailCount TO detailRecordCount
+        MOVE checkpointRejectedCount TO rejectedLineCount
+        MOVE checkpointMax TO runningMax
+        MOVE checkpointMin TO runningMin
+        MOVE checkpointSeenFirst TO seenFirstValue
+        MOVE checkpointOutputLineCount TO outputLineCount
+    END-READ
+    CLOSE CheckpointFile
+  ELSE
+    DISPLAY "SUM-FILE: no checkpoint found for " FUNCTION TRIM(outputFileName)
+      ", restarting from the beginning"
+    MOVE 0 TO restartLineNumber
+    MOVE 0 TO runningSum
+    MOVE 0 TO detailRecordCount
+    MOVE 0 TO rejectedLineCount
+    MOVE 0 TO runningMax
+    MOVE 0 TO runningMin
+    MOVE 0 TO seenFirstValue
+    MOVE 0 TO outputLineCount
+    MOVE 0 TO checkpointOutputLineCount
+  END-IF.
+
+SkipToRestartPoint.
+  PERFORM VARYING inputLineNumber FROM 1 BY 1
+    UNTIL inputLineNumber > restartLineNumber OR endOfInputFile
+      READ InputFile
+        AT END SET endOfInputFile TO TRUE
+      END-READ
+  END-PERFORM
+  MOVE restartLineNumber TO inputLineNumber.
+
+ReconcileOutputFile.
+  STRING FUNCTION TRIM(outputFileName) DELIMITED BY SIZE
+    ".tmp" DELIMITED BY SIZE
+    INTO tempOutputFileName
+
+  MOVE 0 TO copiedLineCount
+  MOVE 0 TO copyFileStatus
+  OPEN INPUT SumFile
+  IF sumFileStatus NOT = "00" THEN
+    DISPLAY "SUM-FILE: no prior output file for "
+      FUNCTION TRIM(outputFileName) ", starting it fresh"
+    OPEN OUTPUT SumFile
+    CLOSE SumFile
+  ELSE
+    OPEN OUTPUT TempSumFile
+    PERFORM UNTIL copiedLineCount >= checkpointOutputLineCount
+        OR endOfCopySource
+      READ SumFile
+        AT END SET endOfCopySource TO TRUE
+        NOT AT END
+          MOVE SumFileRecord TO tempSumFileRecord
+          WRITE tempSumFileRecord
+          ADD 1 TO copiedLineCount
+      END-READ
+    END-PERFORM
+    CLOSE SumFile
+    CLOSE TempSumFile
+
+    MOVE 0 TO copyFileStatus
+    OPEN INPUT TempSumFile
+    OPEN OUTPUT SumFile
+    PERFORM UNTIL endOfCopySource
+      READ TempSumFile
+        AT END SET endOfCopySource TO TRUE
+        NOT AT END
+          MOVE tempSumFileRecord TO SumFileRecord
+          WRITE SumFileRecord
+      END-READ
+    END-PERFORM
+    CLOSE TempSumFile
+    CLOSE SumFile
+
+    MOVE copiedLineCount TO outputLineCount
+  END-IF.
