@@ -1,12 +1,91 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO.
 
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+      SELECT rosterFile ASSIGN TO rosterFileName
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+      SELECT OPTIONAL auditFile ASSIGN TO "hello_audit.log"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS auditFileStatus.
+
 DATA DIVISION.
+   FILE SECTION.
+   FD rosterFile.
+   01 rosterFileRecord PIC X(50).
+
+   FD auditFile.
+   01 auditFileRecord PIC X(160).
+
    WORKING-STORAGE SECTION.
-   01 RETURNED-MESSAGE PIC A(30).
-   01 USER-NAME PIC A(15).
+   01 RETURNED-MESSAGE PIC A(90).
+   01 USER-NAME PIC A(50).
+   01 LANGUAGE-CODE PIC X(2) VALUE SPACES.
+   01 firstArgument PIC X(50).
+   01 rosterFileName PIC X(256).
+   01 rosterFileStatus PIC 9 VALUE 0.
+      88 endOfRoster VALUE 1.
+   01 auditFileStatus PIC XX VALUE "00".
+   01 auditTimestamp PIC X(21).
+   01 nameRejectedFlag PIC 9.
+      88 nameIsRejected VALUE 1.
 
 PROCEDURE DIVISION.
-   ACCEPT USER-NAME FROM ARGUMENT-VALUE.
-   CALL 'HELLO-MESSAGE' USING RETURNED-MESSAGE, BY CONTENT USER-NAME.
+   ACCEPT firstArgument FROM ARGUMENT-VALUE.
+   IF firstArgument = '-f' THEN
+     ACCEPT rosterFileName FROM ARGUMENT-VALUE
+     ACCEPT LANGUAGE-CODE FROM ARGUMENT-VALUE
+     PERFORM GREET-ROSTER
+   ELSE
+     MOVE firstArgument TO USER-NAME
+     ACCEPT LANGUAGE-CODE FROM ARGUMENT-VALUE
+     PERFORM GREET-ONE
+   END-IF.
+   GOBACK.
+
+GREET-ONE.
+   CALL 'HELLO-MESSAGE' USING RETURNED-MESSAGE, BY CONTENT USER-NAME,
+     BY CONTENT LANGUAGE-CODE, nameRejectedFlag.
    DISPLAY FUNCTION TRIM(RETURNED-MESSAGE).
+   PERFORM LOG-AUDIT-ENTRY THRU LOG-AUDIT-ENTRY-EXIT.
+
+GREET-ROSTER.
+   OPEN INPUT rosterFile.
+   PERFORM UNTIL endOfRoster
+     READ rosterFile
+       AT END SET endOfRoster TO TRUE
+       NOT AT END
+         MOVE rosterFileRecord TO USER-NAME
+         PERFORM GREET-ONE
+     END-READ
+   END-PERFORM.
+   CLOSE rosterFile.
+
+LOG-AUDIT-ENTRY.
+   OPEN EXTEND auditFile
+   IF auditFileStatus NOT = "00" AND auditFileStatus NOT = "05" THEN
+     DISPLAY "HELLO: unable to open audit log, status=" auditFileStatus
+     GO TO LOG-AUDIT-ENTRY-EXIT
+   END-IF
+   MOVE SPACES TO auditFileRecord
+   MOVE FUNCTION CURRENT-DATE TO auditTimestamp
+   STRING
+     auditTimestamp(1:14) DELIMITED BY SIZE
+     " user=" DELIMITED BY SIZE
+     FUNCTION TRIM(USER-NAME) DELIMITED BY SIZE
+     " lang=" DELIMITED BY SIZE
+     LANGUAGE-CODE DELIMITED BY SIZE
+     " message=" DELIMITED BY SIZE
+     FUNCTION TRIM(RETURNED-MESSAGE) DELIMITED BY SIZE
+     INTO auditFileRecord
+   END-STRING
+   WRITE auditFileRecord
+   IF auditFileStatus NOT = "00" THEN
+     DISPLAY "HELLO: unable to write audit log, status=" auditFileStatus
+   END-IF
+   CLOSE auditFile
+   .
+LOG-AUDIT-ENTRY-EXIT.
+   EXIT.
