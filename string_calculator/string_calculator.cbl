@@ -0,0 +1,76 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STRING-CALCULATOR.
+
+DATA DIVISION.
+  WORKING-STORAGE SECTION.
+    01 rawDigits       PIC 9(12).
+    01 fracDigitCount  PIC 9(2).
+    01 scaleFactor     PIC 9(12).
+    01 scaledAddend    PIC 9(8)V99.
+    01 stringPointer   PIC 9(10).
+    01 digit           PIC 9.
+    01 currentChar     PIC X(1).
+    01 negativePending PIC 9.
+    01 digitPending    PIC 9.
+    01 inFraction      PIC 9.
+
+  LINKAGE SECTION.
+    01 inputString        PIC X(1000).
+    01 result             PIC 9(8)V99.
+    01 negativeNumberFlag PIC 9.
+      88 negativeNumberRejected VALUE 1.
+    01 numbersSummedCount PIC 9(10).
+
+PROCEDURE DIVISION USING inputString, result, negativeNumberFlag,
+    numbersSummedCount.
+  MOVE 0 TO result
+  MOVE 0 TO rawDigits
+  MOVE 0 TO fracDigitCount
+  MOVE 0 TO inFraction
+  MOVE 0 TO negativePending
+  MOVE 0 TO digitPending
+  MOVE 0 TO negativeNumberFlag
+  MOVE 0 TO numbersSummedCount
+  PERFORM VARYING stringPointer FROM 1 BY 1 UNTIL stringPointer > LENGTH OF inputString
+    MOVE inputString(stringPointer:1) TO currentChar
+    IF currentChar = "-"
+      MOVE 1 TO negativePending
+    ELSE
+      IF currentChar = "."
+        MOVE 1 TO inFraction
+      ELSE
+        IF currentChar IS NUMERIC
+          MOVE currentChar TO digit
+          MULTIPLY rawDigits BY 10 GIVING rawDigits
+          ADD digit TO rawDigits
+          MOVE 1 TO digitPending
+          IF inFraction = 1
+            ADD 1 TO fracDigitCount
+          END-IF
+        ELSE
+          PERFORM flushAddend
+        END-IF
+      END-IF
+    END-IF
+  END-PERFORM.
+  GOBACK.
+
+flushAddend.
+  IF negativePending = 1
+    SET negativeNumberRejected TO TRUE
+  ELSE
+    IF digitPending = 1
+      COMPUTE scaleFactor = 10 ** fracDigitCount
+      COMPUTE scaledAddend ROUNDED = rawDigits / scaleFactor
+      IF scaledAddend <= 1000
+        ADD scaledAddend TO result
+        ADD 1 TO numbersSummedCount
+      END-IF
+    END-IF
+  END-IF
+  MOVE 0 TO rawDigits
+  MOVE 0 TO fracDigitCount
+  MOVE 0 TO inFraction
+  MOVE 0 TO negativePending
+  MOVE 0 TO digitPending
+  .
