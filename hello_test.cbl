@@ -3,10 +3,13 @@ PROGRAM-ID. HELLO-TEST.
 
 DATA DIVISION.
    WORKING-STORAGE SECTION.
-   01 userName PIC A(15).
-   01 returnedMessage PIC A(30).
-   01 expectedMessage PIC A(30).
+   01 userName PIC A(50).
+   01 returnedMessage PIC A(90).
+   01 expectedMessage PIC A(90).
+   01 languageCode PIC X(2) VALUE SPACES.
    01 errorsCount PIC 999 VALUE 0.
+   01 nameRejectedFlag PIC 9.
+      88 nameIsRejected VALUE 1.
 
 
 
@@ -27,6 +30,28 @@ PROCEDURE DIVISION.
     MOVE 'Hello, Foo!' to expectedMessage
     PERFORM 'CHECK-HELLO-MESSAGE'
 
+*> Title-case every word of a multi-word name
+    MOVE 'john smith' TO userName
+    MOVE 'Hello, John Smith!' to expectedMessage
+    PERFORM 'CHECK-HELLO-MESSAGE'
+
+*> A name longer than the old 15-character limit
+    MOVE 'alexandria montgomery' TO userName
+    MOVE 'Hello, Alexandria Montgomery!' to expectedMessage
+    PERFORM 'CHECK-HELLO-MESSAGE'
+
+*> A language code selects a different greeting word
+    MOVE 'maria' TO userName
+    MOVE 'es' TO languageCode
+    MOVE 'Hola, Maria!' to expectedMessage
+    PERFORM 'CHECK-HELLO-MESSAGE'
+    MOVE SPACES TO languageCode
+
+*> excess internal spacing between words is collapsed
+    MOVE 'john   smith' TO userName
+    MOVE 'Hello, John Smith!' to expectedMessage
+    PERFORM 'CHECK-HELLO-MESSAGE'
+
 *> noise in the return string is cleaned
     MOVE SPACES TO returnedMessage.
     INSPECT returnedMessage REPLACING ALL " " BY "x".
@@ -34,13 +59,36 @@ PROCEDURE DIVISION.
     MOVE 'Hello, world!' TO expectedMessage.
     PERFORM 'CHECK-HELLO-MESSAGE'
 
+*> a name with invalid characters is rejected, not greeted
+    MOVE 'Bob<3>' TO userName
+    PERFORM 'CHECK-HELLO-MESSAGE'
+    IF NOT nameIsRejected THEN
+      ADD 1 TO errorsCount
+      DISPLAY SPACES
+      DISPLAY "Expected invalid name to be rejected: >" returnedMessage "<"
+    END-IF
+
+*> apostrophes and hyphens remain valid name characters
+    MOVE "Mary-Jane O'Brien" TO userName
+    MOVE "Hello, Mary-jane O'brien!" to expectedMessage
+    PERFORM 'CHECK-HELLO-MESSAGE'
+    IF nameIsRejected THEN
+      ADD 1 TO errorsCount
+      DISPLAY SPACES
+      DISPLAY "Expected valid name not to be rejected: >" userName "<"
+    END-IF
+
     IF errorsCount > 0 THEN
       STOP RUN RETURNING 1
     END-IF.
   GOBACK.
 
   CHECK-HELLO-MESSAGE.
-    CALL 'HELLO-MESSAGE' USING returnedMessage, userName.
+    CALL 'HELLO-MESSAGE' USING returnedMessage, userName, languageCode,
+      nameRejectedFlag.
+    IF nameIsRejected THEN
+      DISPLAY "." WITH NO ADVANCING
+    ELSE
     IF expectedMessage = returnedMessage THEN
       DISPLAY "." WITH NO ADVANCING
     ELSE
@@ -48,5 +96,6 @@ PROCEDURE DIVISION.
       DISPLAY SPACES
       DISPLAY "Mismatch: >" expectedMessage "<"
       DISPLAY "  actual: >" returnedMessage "<"
+    END-IF
     END-IF.
 
