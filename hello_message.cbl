@@ -2,20 +2,98 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-MESSAGE.
 
 DATA DIVISION.
+   WORKING-STORAGE SECTION.
+   01 nameIndex  PIC 9(2).
+   01 nameChar   PIC X(1).
+   01 atWordStart PIC 9 VALUE 1.
+      88 wordStartPending VALUE 1.
+   01 greetingWord PIC X(10).
+   01 normalizedName PIC X(50).
+   01 normalizedIndex PIC 9(2).
+   01 previousCharWasSpace PIC 9 VALUE 1.
+      88 previousWasSpace VALUE 1.
+   01 validNameChar PIC 9 VALUE 0.
+      88 nameCharIsValid VALUE 1.
+
    LINKAGE SECTION.
-   01 returnedMessage PIC X(30).
-   01 userName.
-      02 firstLetterOfName PIC X(1).
-      02 FILLER PIC X(14).
+   01 returnedMessage PIC X(90).
+   01 userName PIC X(50).
+   01 languageCode PIC X(2).
+   01 nameRejectedFlag PIC 9.
+      88 nameIsRejected VALUE 1.
 
-PROCEDURE DIVISION USING returnedMessage, userName.
+PROCEDURE DIVISION USING returnedMessage, userName, languageCode,
+    nameRejectedFlag.
   MOVE SPACES TO returnedMessage.
-  MOVE FUNCTION UPPER-CASE(firstLetterOfName) TO firstLetterOfName.
+  MOVE 0 TO nameRejectedFlag.
   IF userName = SPACES THEN
-    MOVE 'world' to userName.
+    MOVE 'world' to userName
+  ELSE
+    PERFORM VARYING nameIndex FROM 1 BY 1 UNTIL nameIndex > LENGTH OF userName
+      MOVE userName(nameIndex:1) TO nameChar
+      MOVE 0 TO validNameChar
+      IF (nameChar >= 'A' AND nameChar <= 'Z')
+          OR (nameChar >= 'a' AND nameChar <= 'z')
+          OR nameChar = SPACE
+          OR nameChar = "'"
+          OR nameChar = '-' THEN
+        MOVE 1 TO validNameChar
+      END-IF
+      IF NOT nameCharIsValid THEN
+        SET nameIsRejected TO TRUE
+      END-IF
+    END-PERFORM
+    IF nameIsRejected THEN
+      STRING
+        'Rejected: invalid characters in name "' DELIMITED BY SIZE
+        FUNCTION TRIM(userName) DELIMITED BY SIZE
+        '"' DELIMITED BY SIZE
+      INTO returnedMessage
+      GOBACK
+    END-IF
+    MOVE SPACES TO normalizedName
+    MOVE 1 TO normalizedIndex
+    MOVE 1 TO previousCharWasSpace
+    PERFORM VARYING nameIndex FROM 1 BY 1 UNTIL nameIndex > LENGTH OF userName
+      MOVE userName(nameIndex:1) TO nameChar
+      IF nameChar = SPACE
+        IF NOT previousWasSpace
+          MOVE SPACE TO normalizedName(normalizedIndex:1)
+          ADD 1 TO normalizedIndex
+        END-IF
+        MOVE 1 TO previousCharWasSpace
+      ELSE
+        MOVE nameChar TO normalizedName(normalizedIndex:1)
+        ADD 1 TO normalizedIndex
+        MOVE 0 TO previousCharWasSpace
+      END-IF
+    END-PERFORM
+    MOVE FUNCTION TRIM(normalizedName) TO userName
+    MOVE 1 TO atWordStart
+    PERFORM VARYING nameIndex FROM 1 BY 1 UNTIL nameIndex > LENGTH OF userName
+      MOVE userName(nameIndex:1) TO nameChar
+      IF nameChar = SPACE
+        MOVE 1 TO atWordStart
+      ELSE
+        IF wordStartPending
+          MOVE FUNCTION UPPER-CASE(nameChar) TO userName(nameIndex:1)
+          MOVE 0 TO atWordStart
+        ELSE
+          MOVE FUNCTION LOWER-CASE(nameChar) TO userName(nameIndex:1)
+        END-IF
+      END-IF
+    END-PERFORM
+  END-IF.
+  EVALUATE languageCode
+    WHEN 'es' MOVE 'Hola' TO greetingWord
+    WHEN 'fr' MOVE 'Bonjour' TO greetingWord
+    WHEN 'it' MOVE 'Ciao' TO greetingWord
+    WHEN OTHER MOVE 'Hello' TO greetingWord
+  END-EVALUATE.
   STRING
-    'Hello, ' DELIMITED BY SIZE
-    userName DELIMITED BY SPACES
+    FUNCTION TRIM(greetingWord) DELIMITED BY SIZE
+    ', ' DELIMITED BY SIZE
+    FUNCTION TRIM(userName) DELIMITED BY SIZE
     '!'
   INTO returnedMessage.
   GOBACK.
